@@ -0,0 +1,96 @@
+      ******************************************************************
+      * Author: Enriquez Ignacio
+      * Date: 9/8/2026
+      * Purpose: Consulta puntual de un empleado por legajo contra el
+      *          archivo indexado empleados.dat, sin recorrer todo
+      *          el archivo como hacen MOSTRAR-LISTA y EJERCICIO02.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSULTA-EMPLEADO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL EMPLEADOS-ARCHIVO
+           ASSIGN TO WS-EMPLEADOS-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS WS-EMPLEADOS-LEGAJO
+           FILE STATUS IS WS-EMPLEADOS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADOS-ARCHIVO.
+           COPY EMPLEADO.CPY.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMPLEADOS-PATH   PIC X(60) VALUE
+           "D:/Backup-Cobol/empleados.dat".
+       01  WS-EMPLEADOS-STATUS PIC X(02) VALUE "00".
+           88 EMPLEADOS-ABIERTO-OK VALUES "00" "05".
+
+       01  WS-LEGAJO-BUSCADO   PIC X(11) VALUE SPACES.
+       01  WS-SEGUIR-BUSCANDO  PIC X VALUE "S".
+           88 HAY-QUE-SEGUIR-BUSCANDO VALUE "S".
+
+       01 PRESENTACION-EMPLEADO.
+           05 CT-TEXTO-LEGAJO PIC X(8) VALUE "LEGAJO :".
+           05 WS-TEMP-LEGAJO  PIC X(11).
+           05 CT-TEXTO-SECTOR PIC X(9) VALUE " SECTOR :".
+           05 WS-TEMP-SECTOR  PIC X(5).
+           05 CT-TEXTO-HORAS  PIC X(19)
+           VALUE " HORAS TRABAJADAS :".
+           05 WS-TEMP-HORAS   PIC 999.
+           05 CT-TEXTO-EXTRA  PIC X(14) VALUE " HORAS EXTRA :".
+           05 WS-TEMP-EXTRA   PIC 999.
+
+       PROCEDURE DIVISION.
+           0000-PRINCIPAL.
+           PERFORM OBTENER-RUTA-EMPLEADOS.
+           PERFORM ABRIR-ARCHIVO.
+           PERFORM CONSULTAR-EMPLEADO
+               UNTIL NOT HAY-QUE-SEGUIR-BUSCANDO.
+           PERFORM CERRAR-ARCHIVO.
+           STOP RUN.
+
+           OBTENER-RUTA-EMPLEADOS.
+           ACCEPT WS-EMPLEADOS-PATH FROM ENVIRONMENT
+               "EMPLEADOS-ARCHIVO-PATH"
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT.
+
+           ABRIR-ARCHIVO.
+           OPEN I-O EMPLEADOS-ARCHIVO.
+           IF NOT EMPLEADOS-ABIERTO-OK
+               DISPLAY "*** ERROR: NO SE PUDO ABRIR EMPLEADOS.DAT - "
+                   "STATUS " WS-EMPLEADOS-STATUS " ***"
+               MOVE "N" TO WS-SEGUIR-BUSCANDO
+           END-IF.
+
+           CERRAR-ARCHIVO.
+           CLOSE EMPLEADOS-ARCHIVO.
+
+           CONSULTAR-EMPLEADO.
+           DISPLAY "INGRESE LEGAJO A CONSULTAR: ".
+           ACCEPT WS-LEGAJO-BUSCADO.
+           MOVE WS-LEGAJO-BUSCADO TO WS-EMPLEADOS-LEGAJO.
+           READ EMPLEADOS-ARCHIVO
+               KEY IS WS-EMPLEADOS-LEGAJO
+               INVALID KEY
+                   DISPLAY "LEGAJO NO ENCONTRADO: " WS-LEGAJO-BUSCADO
+               NOT INVALID KEY
+                   PERFORM MOSTRAR-EMPLEADO
+           END-READ.
+           DISPLAY "DESEA CONSULTAR OTRO LEGAJO (S/N) ".
+           ACCEPT WS-SEGUIR-BUSCANDO.
+
+           MOSTRAR-EMPLEADO.
+           MOVE WS-EMPLEADOS-LEGAJO TO WS-TEMP-LEGAJO.
+           MOVE WS-EMPLEADOS-SECTOR TO WS-TEMP-SECTOR.
+           MOVE WS-EMPLEADOS-HORAS-TRABAJADAS TO WS-TEMP-HORAS.
+           MOVE WS-EMPLEADOS-HORAS-EXTRA TO WS-TEMP-EXTRA.
+           DISPLAY PRESENTACION-EMPLEADO.
+
+       END PROGRAM CONSULTA-EMPLEADO.
