@@ -0,0 +1,144 @@
+      ******************************************************************
+      * Author: Enriquez Ignacio
+      * Date: 9/8/2026
+      * Purpose: Conversion unica de empleados.dat de LINE SEQUENTIAL
+      *          al archivo indexado que usan MOSTRAR-LISTA,
+      *          EJERCICIO02-ENRIQUEZ, PRODUCTIVIDAD-SECTOR y
+      *          CONSULTA-EMPLEADO. Lee el archivo plano existente por
+      *          completo, lo cierra y recien despues vuelve a abrir
+      *          esa misma ruta como archivo indexado de salida, para
+      *          que el nombre por defecto siga siendo empleados.dat
+      *          y los programas que lo consumen no necesiten una ruta
+      *          distinta. Correr una sola vez por cada empleados.dat
+      *          que todavia este en formato plano.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVERTIR-EMPLEADOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL EMPLEADOS-ENTRADA
+           ASSIGN TO WS-ENTRADA-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ENTRADA-STATUS.
+
+           SELECT EMPLEADOS-SALIDA
+           ASSIGN TO WS-SALIDA-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS WS-EMPLEADOS-LEGAJO OF EMPLEADO-INDEXADO
+           FILE STATUS IS WS-SALIDA-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADOS-ENTRADA.
+           COPY EMPLEADO.CPY.
+
+       FD EMPLEADOS-SALIDA
+           RECORD CONTAINS 22 CHARACTERS.
+       01 EMPLEADO-INDEXADO.
+           05 WS-EMPLEADOS-LEGAJO PIC X(11).
+           05 WS-EMPLEADOS-SECTOR PIC X(5).
+           05 WS-EMPLEADOS-HORAS-TRABAJADAS PIC 9(03).
+           05 WS-EMPLEADOS-HORAS-EXTRA PIC 9(03).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ENTRADA-PATH     PIC X(60) VALUE
+           "D:/Backup-Cobol/empleados.dat".
+       01  WS-SALIDA-PATH      PIC X(60) VALUE SPACES.
+       01  WS-ENTRADA-STATUS   PIC X(02) VALUE "00".
+       01  WS-SALIDA-STATUS    PIC X(02) VALUE "00".
+           88 EMPLEADOS-ABIERTO-OK VALUES "00" "05".
+
+       01  WS-FIN-DEL-ARCHIVO  PIC X VALUE "1".
+       01  WS-CONTADOR-LEIDOS  PIC 9(04) VALUE ZEROES.
+       01  WS-CONTADOR-GRABADOS PIC 9(04) VALUE ZEROES.
+       01  WS-MAX-EMPLEADOS    PIC 9(04) VALUE 2000.
+       01  WS-SUB-EMPLEADO     PIC 9(04) VALUE ZEROES.
+
+       01 TABLA-EMPLEADOS.
+           05 CN-i PIC 9(04) VALUE 0.
+           05 EMPLEADO-TABLA OCCURS 2000 TIMES DEPENDING ON CN-i.
+               10 TB-LEGAJO       PIC X(11).
+               10 TB-SECTOR       PIC X(05).
+               10 TB-HORAS-TRAB   PIC 9(03).
+               10 TB-HORAS-EXTRA  PIC 9(03).
+
+       PROCEDURE DIVISION.
+           0000-PRINCIPAL.
+           PERFORM OBTENER-RUTAS.
+           PERFORM LEER-ARCHIVO-PLANO.
+           IF CN-i = WS-MAX-EMPLEADOS AND WS-FIN-DEL-ARCHIVO NOT = "0"
+               DISPLAY "*** ADVERTENCIA: EMPLEADOS.DAT TIENE MAS DE "
+               WS-MAX-EMPLEADOS " REGISTROS - LOS EXCEDENTES NO SE "
+               "CONVIRTIERON ***"
+           END-IF.
+           PERFORM GRABAR-ARCHIVO-INDEXADO.
+           DISPLAY "REGISTROS LEIDOS   : " WS-CONTADOR-LEIDOS.
+           DISPLAY "REGISTROS GRABADOS : " WS-CONTADOR-GRABADOS.
+           STOP RUN.
+
+           OBTENER-RUTAS.
+           ACCEPT WS-ENTRADA-PATH FROM ENVIRONMENT
+               "EMPLEADOS-ARCHIVO-PATH"
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT.
+           MOVE WS-ENTRADA-PATH TO WS-SALIDA-PATH.
+
+           LEER-ARCHIVO-PLANO.
+           OPEN INPUT EMPLEADOS-ENTRADA.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM ALMACENAR-REGISTRO
+               UNTIL WS-FIN-DEL-ARCHIVO = "0" OR CN-i = WS-MAX-EMPLEADOS.
+           CLOSE EMPLEADOS-ENTRADA.
+
+           LEE-SIGUIENTE-REGISTRO.
+           READ EMPLEADOS-ENTRADA NEXT RECORD
+               AT END MOVE "0" TO WS-FIN-DEL-ARCHIVO
+               NOT AT END ADD 1 TO WS-CONTADOR-LEIDOS
+           END-READ.
+
+           ALMACENAR-REGISTRO.
+           ADD 1 TO CN-i.
+           MOVE WS-EMPLEADOS-LEGAJO OF EMPLEADO-REGISTRO
+               TO TB-LEGAJO(CN-i).
+           MOVE WS-EMPLEADOS-SECTOR OF EMPLEADO-REGISTRO
+               TO TB-SECTOR(CN-i).
+           MOVE WS-EMPLEADOS-HORAS-TRABAJADAS OF EMPLEADO-REGISTRO
+               TO TB-HORAS-TRAB(CN-i).
+           IF WS-EMPLEADOS-HORAS-EXTRA OF EMPLEADO-REGISTRO IS NUMERIC
+               MOVE WS-EMPLEADOS-HORAS-EXTRA OF EMPLEADO-REGISTRO
+                   TO TB-HORAS-EXTRA(CN-i)
+           ELSE
+               MOVE ZEROES TO TB-HORAS-EXTRA(CN-i)
+           END-IF.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+           GRABAR-ARCHIVO-INDEXADO.
+           OPEN OUTPUT EMPLEADOS-SALIDA.
+           PERFORM GRABAR-UN-REGISTRO
+               VARYING WS-SUB-EMPLEADO FROM 1 BY 1
+               UNTIL WS-SUB-EMPLEADO > CN-i.
+           CLOSE EMPLEADOS-SALIDA.
+
+           GRABAR-UN-REGISTRO.
+           MOVE TB-LEGAJO(WS-SUB-EMPLEADO)
+               TO WS-EMPLEADOS-LEGAJO OF EMPLEADO-INDEXADO.
+           MOVE TB-SECTOR(WS-SUB-EMPLEADO)
+               TO WS-EMPLEADOS-SECTOR OF EMPLEADO-INDEXADO.
+           MOVE TB-HORAS-TRAB(WS-SUB-EMPLEADO)
+               TO WS-EMPLEADOS-HORAS-TRABAJADAS OF EMPLEADO-INDEXADO.
+           MOVE TB-HORAS-EXTRA(WS-SUB-EMPLEADO)
+               TO WS-EMPLEADOS-HORAS-EXTRA OF EMPLEADO-INDEXADO.
+           WRITE EMPLEADO-INDEXADO
+               INVALID KEY
+                   DISPLAY "LEGAJO DUPLICADO, NO SE GRABO: "
+                       TB-LEGAJO(WS-SUB-EMPLEADO)
+               NOT INVALID KEY
+                   ADD 1 TO WS-CONTADOR-GRABADOS
+           END-WRITE.
+
+       END PROGRAM CONVERTIR-EMPLEADOS.
