@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author: Enriquez Ignacio
+      * Date: 9/8/2026
+      * Purpose: Layout del registro de empleados.dat, compartido por
+      *          todos los programas que leen o consultan ese archivo.
+      ******************************************************************
+       01 EMPLEADO-REGISTRO.
+           05 WS-EMPLEADOS-LEGAJO PIC X(11).
+           05 WS-EMPLEADOS-SECTOR PIC X(5).
+           05 WS-EMPLEADOS-HORAS-TRABAJADAS PIC 9(03).
+           05 WS-EMPLEADOS-HORAS-EXTRA PIC 9(03).
