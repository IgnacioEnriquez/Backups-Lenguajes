@@ -10,16 +10,30 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT OPTIONAL EMPLEADOS-ARCHIVO
-           ASSIGN TO "D:/Backup-Cobol/empleados.dat"
+           ASSIGN TO WS-EMPLEADOS-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS WS-EMPLEADOS-LEGAJO
+           FILE STATUS IS WS-EMPLEADOS-STATUS.
+
+           SELECT EXCESOS-ARCHIVO
+           ASSIGN TO "horas-excedidas.log"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RECHAZADOS-ARCHIVO
+           ASSIGN TO "empleados-rechazados.log"
            ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD EMPLEADOS-ARCHIVO.
-       01 EMPLEADO-REGISTRO.
-           05 WS-EMPLEADOS-LEGAJO PIC X(11).
-           05 WS-EMPLEADOS-SECTOR PIC X(5).
-           05 WS-EMPLEADOS-HORAS-TRABAJADAS PIC 99.
+           COPY EMPLEADO.CPY.
+
+       FD EXCESOS-ARCHIVO.
+       01 EXCESO-LINEA PIC X(80).
+
+       FD RECHAZADOS-ARCHIVO.
+       01 RECHAZO-LINEA PIC X(80).
 
        WORKING-STORAGE SECTION.
        01 AC-HORAS-TRABAJADAS PIC 9(10) VALUE ZEROES.
@@ -36,49 +50,231 @@
            05 WS-TEMPORAL-HORAS-TRABAJADAS PIC 9(6).
 
        01  WS-FIN-DEL-ARCHIVO PIC X VALUE "1".
+       01  WS-EMPLEADOS-PATH   PIC X(60) VALUE
+           "D:/Backup-Cobol/empleados.dat".
+       01  WS-EMPLEADOS-STATUS PIC X(02) VALUE "00".
+           88 EMPLEADOS-ABIERTO-OK VALUES "00" "05".
+
+       01  WS-MAX-HORAS    PIC 9(03) VALUE ZEROES.
+       01  WS-MIN-HORAS    PIC 9(03) VALUE 999.
+       01  WS-LEGAJO-MAX   PIC X(11) VALUE SPACES.
+       01  WS-LEGAJO-MIN   PIC X(11) VALUE SPACES.
+
+       01 PRESENTACION-MAX-MIN.
+           05 TEXTO-MAX-HORAS PIC X(22)
+           VALUE "MAYOR HORAS TRABAJADAS".
+           05 FILLER PIC X(03) VALUE " : ".
+           05 WS-TEMP-MAX-HORAS PIC ZZ9.
+           05 FILLER PIC X(11) VALUE "  LEGAJO : ".
+           05 WS-TEMP-LEGAJO-MAX PIC X(11).
+
+       01 PRESENTACION-MIN-MAX.
+           05 TEXTO-MIN-HORAS PIC X(22)
+           VALUE "MENOR HORAS TRABAJADAS".
+           05 FILLER PIC X(03) VALUE " : ".
+           05 WS-TEMP-MIN-HORAS PIC ZZ9.
+           05 FILLER PIC X(11) VALUE "  LEGAJO : ".
+           05 WS-TEMP-LEGAJO-MIN PIC X(11).
+
+       01 TABLA-SECTORES.
+           05 CN-SECTORES PIC 9(03) VALUE ZEROES.
+           05 SECTOR-REGISTRO OCCURS 50 TIMES.
+               10 WS-SECTOR-COD   PIC X(05).
+               10 WS-SECTOR-HORAS PIC 9(08) VALUE ZEROES.
+               10 WS-SECTOR-CANT  PIC 9(04) VALUE ZEROES.
+
+       01  WS-SUB-SECTOR        PIC 9(03).
+       01  WS-ENCONTRADO-SECTOR PIC X VALUE "N".
+       01  WS-PROMEDIO-SECTOR   PIC 9(08) VALUE ZEROES.
+
+       01 PRESENTACION-SECTOR.
+           05 CT-TEXTO-SECTOR-SUB PIC X(09) VALUE "SECTOR : ".
+           05 WS-TEMP-SECTOR-COD  PIC X(05).
+           05 CT-TEXTO-SUBTOTAL   PIC X(17)
+           VALUE "  HORAS TOTALES :".
+           05 WS-TEMP-SECTOR-HORAS PIC ZZZZZZZ9.
+           05 CT-TEXTO-PROM-SECTOR PIC X(12)
+           VALUE "  PROMEDIO :".
+           05 WS-TEMP-SECTOR-PROM PIC ZZZZZZZ9.
+
+       01  WS-UMBRAL-HORAS PIC 9(03) VALUE 48.
+       01  WS-UMBRAL-ENTORNO PIC X(03).
+
+       01 PRESENTACION-EXCESO.
+           05 CT-TEXTO-EXC-LEGAJO PIC X(19)
+           VALUE "LEGAJO CON EXCESO :".
+           05 WS-TEMP-EXC-LEGAJO PIC X(11).
+           05 CT-TEXTO-EXC-SECTOR PIC X(10) VALUE "  SECTOR :".
+           05 WS-TEMP-EXC-SECTOR PIC X(05).
+           05 CT-TEXTO-EXC-HORAS PIC X(08) VALUE "  HORAS:".
+           05 WS-TEMP-EXC-HORAS PIC ZZ9.
+           05 CT-TEXTO-EXC-EXTRA PIC X(14) VALUE "  HORAS EXTRA:".
+           05 WS-TEMP-EXC-EXTRA PIC ZZ9.
+
+       01 PRESENTACION-RECHAZO.
+           05 RR-REGISTRO PIC X(22).
+           05 FILLER      PIC X(10) VALUE "  MOTIVO: ".
+           05 RR-MOTIVO   PIC X(40).
+
+       LINKAGE SECTION.
+       01  LK-REGISTROS-PROCESADOS PIC 9(04).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-REGISTROS-PROCESADOS.
        MAIN-PROCEDURE.
 
            INICIO-PROGRAMA.
+           PERFORM OBTENER-UMBRAL-HORAS.
+           PERFORM OBTENER-RUTA-EMPLEADOS.
            PERFORM APERTURA-ARCHIVO.
            PERFORM LEE-SIGUIENTE-REGISTRO.
            PERFORM ACUMULO-DATOS UNTIL WS-FIN-DEL-ARCHIVO = "0".
            PERFORM CERRAR-ARCHIVO.
            PERFORM CALCULAR-PROMEDIO.
            PERFORM MOSTRAR-DATOS.
+           PERFORM MOSTRAR-MAX-MIN.
+           PERFORM MUESTRA-SECTORES.
+           MOVE CN-CANTIDAD-DE-EMPLEADOS TO LK-REGISTROS-PROCESADOS.
            PROGRAM-DONE.
-           STOP RUN.
+           GOBACK.
+
+           OBTENER-UMBRAL-HORAS.
+           ACCEPT WS-UMBRAL-ENTORNO FROM ENVIRONMENT
+               "UMBRAL-HORAS-EXTRA".
+           IF WS-UMBRAL-ENTORNO IS NUMERIC AND WS-UMBRAL-ENTORNO > 0
+               MOVE WS-UMBRAL-ENTORNO TO WS-UMBRAL-HORAS
+           END-IF.
+
+           OBTENER-RUTA-EMPLEADOS.
+           ACCEPT WS-EMPLEADOS-PATH FROM ENVIRONMENT
+               "EMPLEADOS-ARCHIVO-PATH"
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT.
 
            APERTURA-ARCHIVO.
            OPEN INPUT EMPLEADOS-ARCHIVO.
+           IF NOT EMPLEADOS-ABIERTO-OK
+               DISPLAY "*** ERROR: NO SE PUDO ABRIR EMPLEADOS.DAT - "
+                   "STATUS " WS-EMPLEADOS-STATUS " ***"
+           END-IF.
+           OPEN OUTPUT EXCESOS-ARCHIVO.
+           OPEN EXTEND RECHAZADOS-ARCHIVO.
 
            CERRAR-ARCHIVO.
            CLOSE EMPLEADOS-ARCHIVO.
+           CLOSE EXCESOS-ARCHIVO.
+           CLOSE RECHAZADOS-ARCHIVO.
 
            LEE-SIGUIENTE-REGISTRO.
-           READ EMPLEADOS-ARCHIVO NEXT RECORD
-           AT END MOVE "0" TO WS-FIN-DEL-ARCHIVO.
+           IF EMPLEADOS-ABIERTO-OK
+               READ EMPLEADOS-ARCHIVO NEXT RECORD
+                   AT END MOVE "0" TO WS-FIN-DEL-ARCHIVO
+               END-READ
+           ELSE
+               MOVE "0" TO WS-FIN-DEL-ARCHIVO
+           END-IF.
 
            ACUMULO-DATOS.
+           IF WS-EMPLEADOS-LEGAJO = SPACES
+               OR WS-EMPLEADOS-HORAS-TRABAJADAS IS NOT NUMERIC
+               OR WS-EMPLEADOS-HORAS-EXTRA IS NOT NUMERIC
+               PERFORM RECHAZAR-REGISTRO
+           ELSE
+               PERFORM PROCESAR-REGISTRO-VALIDO
+           END-IF.
+
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+           RECHAZAR-REGISTRO.
+           MOVE EMPLEADO-REGISTRO TO RR-REGISTRO.
+           MOVE "LEGAJO EN BLANCO U HORAS NO NUMERICAS" TO RR-MOTIVO.
+           WRITE RECHAZO-LINEA FROM PRESENTACION-RECHAZO.
+
+           PROCESAR-REGISTRO-VALIDO.
            ADD WS-EMPLEADOS-HORAS-TRABAJADAS TO AC-HORAS-TRABAJADAS
            GIVING AC-HORAS-TRABAJADAS.
 
            ADD 1 TO CN-CANTIDAD-DE-EMPLEADOS
            GIVING CN-CANTIDAD-DE-EMPLEADOS.
 
-           PERFORM LEE-SIGUIENTE-REGISTRO.
+           IF WS-EMPLEADOS-HORAS-TRABAJADAS > WS-MAX-HORAS
+               MOVE WS-EMPLEADOS-HORAS-TRABAJADAS TO WS-MAX-HORAS
+               MOVE WS-EMPLEADOS-LEGAJO TO WS-LEGAJO-MAX
+           END-IF.
+           IF WS-EMPLEADOS-HORAS-TRABAJADAS < WS-MIN-HORAS
+               MOVE WS-EMPLEADOS-HORAS-TRABAJADAS TO WS-MIN-HORAS
+               MOVE WS-EMPLEADOS-LEGAJO TO WS-LEGAJO-MIN
+           END-IF.
+
+           PERFORM ACUMULA-SECTOR.
+           PERFORM REVISAR-EXCESO-HORAS.
 
            CALCULAR-PROMEDIO.
-           DIVIDE AC-HORAS-TRABAJADAS BY CN-CANTIDAD-DE-EMPLEADOS
-           GIVING WS-PROMEDIO-HORAS.
+           IF CN-CANTIDAD-DE-EMPLEADOS > 0
+               DIVIDE AC-HORAS-TRABAJADAS BY CN-CANTIDAD-DE-EMPLEADOS
+               GIVING WS-PROMEDIO-HORAS
+           END-IF.
 
            MOSTRAR-DATOS.
            MOVE WS-PROMEDIO-HORAS TO WS-TEMPORAL-PROMEDIO.
            MOVE CN-CANTIDAD-DE-EMPLEADOS TO WS-TEMPORAL-CANT-EMPLEADOS.
            MOVE AC-HORAS-TRABAJADAS TO WS-TEMPORAL-HORAS-TRABAJADAS.
            DISPLAY PRESENTACION.
-           PERFORM CALCULAR-PROMEDIO.
+
+           MOSTRAR-MAX-MIN.
+           MOVE WS-MAX-HORAS TO WS-TEMP-MAX-HORAS.
+           MOVE WS-LEGAJO-MAX TO WS-TEMP-LEGAJO-MAX.
+           DISPLAY PRESENTACION-MAX-MIN.
+           MOVE WS-MIN-HORAS TO WS-TEMP-MIN-HORAS.
+           MOVE WS-LEGAJO-MIN TO WS-TEMP-LEGAJO-MIN.
+           DISPLAY PRESENTACION-MIN-MAX.
+
+           ACUMULA-SECTOR.
+           MOVE "N" TO WS-ENCONTRADO-SECTOR.
+           PERFORM BUSCA-SECTOR
+               VARYING WS-SUB-SECTOR FROM 1 BY 1
+               UNTIL WS-SUB-SECTOR > CN-SECTORES
+               OR WS-ENCONTRADO-SECTOR = "S".
+           IF WS-ENCONTRADO-SECTOR = "N"
+               ADD 1 TO CN-SECTORES
+               MOVE WS-EMPLEADOS-SECTOR TO WS-SECTOR-COD(CN-SECTORES)
+               ADD WS-EMPLEADOS-HORAS-TRABAJADAS
+                   TO WS-SECTOR-HORAS(CN-SECTORES)
+               ADD 1 TO WS-SECTOR-CANT(CN-SECTORES)
+           END-IF.
+
+           BUSCA-SECTOR.
+           IF WS-SECTOR-COD(WS-SUB-SECTOR) = WS-EMPLEADOS-SECTOR
+               ADD WS-EMPLEADOS-HORAS-TRABAJADAS
+                   TO WS-SECTOR-HORAS(WS-SUB-SECTOR)
+               ADD 1 TO WS-SECTOR-CANT(WS-SUB-SECTOR)
+               MOVE "S" TO WS-ENCONTRADO-SECTOR
+           END-IF.
+
+           MUESTRA-SECTORES.
+           DISPLAY "***** PROMEDIO DE HORAS POR SECTOR *****".
+           PERFORM MUESTRA-UN-SECTOR
+               VARYING WS-SUB-SECTOR FROM 1 BY 1
+               UNTIL WS-SUB-SECTOR > CN-SECTORES.
+
+           MUESTRA-UN-SECTOR.
+           MOVE WS-SECTOR-COD(WS-SUB-SECTOR) TO WS-TEMP-SECTOR-COD.
+           MOVE WS-SECTOR-HORAS(WS-SUB-SECTOR) TO WS-TEMP-SECTOR-HORAS.
+           DIVIDE WS-SECTOR-HORAS(WS-SUB-SECTOR)
+               BY WS-SECTOR-CANT(WS-SUB-SECTOR)
+               GIVING WS-PROMEDIO-SECTOR.
+           MOVE WS-PROMEDIO-SECTOR TO WS-TEMP-SECTOR-PROM.
+           DISPLAY PRESENTACION-SECTOR.
+
+           REVISAR-EXCESO-HORAS.
+           IF WS-EMPLEADOS-HORAS-TRABAJADAS > WS-UMBRAL-HORAS
+               OR WS-EMPLEADOS-HORAS-EXTRA > 0
+               MOVE WS-EMPLEADOS-LEGAJO TO WS-TEMP-EXC-LEGAJO
+               MOVE WS-EMPLEADOS-SECTOR TO WS-TEMP-EXC-SECTOR
+               MOVE WS-EMPLEADOS-HORAS-TRABAJADAS TO WS-TEMP-EXC-HORAS
+               MOVE WS-EMPLEADOS-HORAS-EXTRA TO WS-TEMP-EXC-EXTRA
+               WRITE EXCESO-LINEA FROM PRESENTACION-EXCESO
+           END-IF.
 
 
 
