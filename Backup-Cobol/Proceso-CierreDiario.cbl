@@ -0,0 +1,84 @@
+      ******************************************************************
+      * Author: Enriquez Ignacio
+      * Date: 9/8/2026
+      * Purpose: Orquesta el cierre diario llamando en orden a
+      *          PROGRAMA-PRINCIPAL (ventas), MOSTRAR-LISTA y
+      *          EJERCICIO02-ENRIQUEZ (empleados), y deja un log
+      *          consolidado con la cantidad de registros que proceso
+      *          cada uno.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROCESO-CIERRE-DIARIO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-CIERRE-ARCHIVO
+           ASSIGN TO "cierre-diario.log"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LOG-CIERRE-ARCHIVO.
+       01 LOG-CIERRE-LINEA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FECHA-SISTEMA          PIC 9(08) VALUE ZEROES.
+       01  WS-HORA-SISTEMA           PIC 9(08) VALUE ZEROES.
+
+       01  WS-REG-VENTAS             PIC 9(04) VALUE ZEROES.
+       01  WS-REG-EMPLEADOS-LISTA    PIC 9(04) VALUE ZEROES.
+       01  WS-REG-EMPLEADOS-EJ02     PIC 9(04) VALUE ZEROES.
+
+       01 LINEA-TITULO.
+           05 FILLER PIC X(30) VALUE "CIERRE DIARIO - LOG DE CORRIDA".
+
+       01 LINEA-FECHA.
+           05 FILLER PIC X(08) VALUE "FECHA : ".
+           05 LG-FECHA PIC 9(08).
+           05 FILLER PIC X(08) VALUE "  HORA :".
+           05 LG-HORA  PIC 9(08).
+
+       01 LINEA-DETALLE-PROGRAMA.
+           05 LG-NOMBRE-PROGRAMA PIC X(24).
+           05 FILLER PIC X(25) VALUE " - REGISTROS PROCESADOS:".
+           05 LG-REGISTROS PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+           0000-MAINLINE.
+           PERFORM 1000-ABRIR-LOG.
+           PERFORM 2000-EJECUTAR-PROGRAMAS.
+           PERFORM 3000-CERRAR-LOG.
+           STOP RUN.
+
+           1000-ABRIR-LOG.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-SISTEMA FROM TIME.
+           OPEN OUTPUT LOG-CIERRE-ARCHIVO.
+           WRITE LOG-CIERRE-LINEA FROM LINEA-TITULO.
+           MOVE WS-FECHA-SISTEMA TO LG-FECHA.
+           MOVE WS-HORA-SISTEMA TO LG-HORA.
+           WRITE LOG-CIERRE-LINEA FROM LINEA-FECHA.
+
+           2000-EJECUTAR-PROGRAMAS.
+           CALL "PROGRAMA-PRINCIPAL" USING WS-REG-VENTAS.
+           PERFORM 2100-REGISTRAR-RESULTADO.
+           CALL "MOSTRAR-LISTA" USING WS-REG-EMPLEADOS-LISTA.
+           MOVE "MOSTRAR-LISTA" TO LG-NOMBRE-PROGRAMA.
+           MOVE WS-REG-EMPLEADOS-LISTA TO LG-REGISTROS.
+           WRITE LOG-CIERRE-LINEA FROM LINEA-DETALLE-PROGRAMA.
+           CALL "EJERCICIO02-ENRIQUEZ" USING WS-REG-EMPLEADOS-EJ02.
+           MOVE "EJERCICIO02-ENRIQUEZ" TO LG-NOMBRE-PROGRAMA.
+           MOVE WS-REG-EMPLEADOS-EJ02 TO LG-REGISTROS.
+           WRITE LOG-CIERRE-LINEA FROM LINEA-DETALLE-PROGRAMA.
+
+           2100-REGISTRAR-RESULTADO.
+           MOVE "PROGRAMA-PRINCIPAL" TO LG-NOMBRE-PROGRAMA.
+           MOVE WS-REG-VENTAS TO LG-REGISTROS.
+           WRITE LOG-CIERRE-LINEA FROM LINEA-DETALLE-PROGRAMA.
+
+           3000-CERRAR-LOG.
+           CLOSE LOG-CIERRE-ARCHIVO.
+
+       END PROGRAM PROCESO-CIERRE-DIARIO.
