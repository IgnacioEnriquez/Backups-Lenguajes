@@ -12,16 +12,30 @@
 
        FILE-CONTROL.
            SELECT OPTIONAL EMPLEADOS-ARCHIVO
-           ASSIGN TO "D:/Backup-Cobol/empleados.dat"
+           ASSIGN TO WS-EMPLEADOS-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS WS-EMPLEADOS-LEGAJO
+           FILE STATUS IS WS-EMPLEADOS-STATUS.
+
+           SELECT REPORTE-ARCHIVO
+           ASSIGN TO WS-REPORTE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL .
+
+           SELECT RECHAZADOS-ARCHIVO
+           ASSIGN TO "empleados-rechazados.log"
            ORGANIZATION IS LINE SEQUENTIAL .
 
        DATA DIVISION.
        FILE SECTION.
        FD EMPLEADOS-ARCHIVO.
-       01 EMPLEADO-REGISTRO.
-           05 WS-EMPLEADOS-LEGAJO PIC X(11).
-           05 WS-EMPLEADOS-SECTOR PIC X(5).
-           05 WS-EMPLEADOS-HORAS-TRABAJADAS PIC 99.
+           COPY EMPLEADO.CPY.
+
+       FD REPORTE-ARCHIVO.
+       01 REPORTE-LINEA PIC X(80).
+
+       FD RECHAZADOS-ARCHIVO.
+       01 RECHAZO-LINEA PIC X(80).
 
        WORKING-STORAGE SECTION.
        01 PRESENTACION.
@@ -32,35 +46,151 @@
            05 WS-TEMPORAL-SECTOR PIC X(3).
            05 CT-TEXTO-HORAS-TRABAJADAS PIC X(19)
            VALUE " HORAS TRABAJADAS :".
-           05 WS-TEMPORAL-HORAS-TRABAJADAS PIC 99.
+           05 WS-TEMPORAL-HORAS-TRABAJADAS PIC 999.
+           05 CT-TEXTO-HORAS-EXTRA PIC X(14)
+           VALUE " HORAS EXTRA :".
+           05 WS-TEMPORAL-HORAS-EXTRA PIC 999.
 
        01  WS-FIN-DEL-ARCHIVO PIC X VALUE "1".
+       01  WS-EMPLEADOS-PATH   PIC X(60) VALUE
+           "D:/Backup-Cobol/empleados.dat".
+       01  WS-EMPLEADOS-STATUS PIC X(02) VALUE "00".
+           88 EMPLEADOS-ABIERTO-OK VALUES "00" "05".
        01  WS-MAXIMO-REGISTROS PIC 99 VALUE ZEROES.
        01  WS-GUARDA-ENTER PIC X.
 
+       01  WS-FECHA-SISTEMA     PIC 9(08) VALUE ZEROES.
+       01  WS-REPORTE-PATH      PIC X(40) VALUE SPACES.
+       01  WS-NUM-PAGINA        PIC 99 VALUE ZEROES.
+       01  WS-LINEAS-PAGINA     PIC 99 VALUE ZEROES.
+       01  WS-MAX-LINEAS-PAGINA PIC 99 VALUE 20.
+
+       01 LINEA-ENCABEZADO-1.
+           05 FILLER PIC X(20) VALUE "LISTADO DE EMPLEADOS".
+           05 FILLER PIC X(08) VALUE "  PAGINA".
+           05 WS-ENC-PAGINA PIC Z9.
+
+       01 LINEA-ENCABEZADO-2.
+           05 FILLER PIC X(07) VALUE "FECHA :".
+           05 WS-ENC-FECHA PIC 9(08).
+
+       01  AC-HORAS-TRABAJADAS PIC 9(08) VALUE ZEROES.
+       01  CN-CANTIDAD-DE-EMPLEADOS PIC 9(04) VALUE ZEROES.
+       01  WS-PROMEDIO-GENERAL PIC 9(06) VALUE ZEROES.
+
+       01 PRESENTACION-PROMEDIO.
+           05 CT-TEXTO-PROM-GENERAL PIC X(28)
+           VALUE "PROMEDIO GENERAL DE HORAS : ".
+           05 WS-TEMPORAL-PROM-GENERAL PIC ZZZZZ9.
+
+       01 TABLA-SECTORES.
+           05 CN-SECTORES PIC 9(03) VALUE ZEROES.
+           05 SECTOR-REGISTRO OCCURS 50 TIMES.
+               10 WS-SECTOR-COD   PIC X(05).
+               10 WS-SECTOR-HORAS PIC 9(06) VALUE ZEROES.
+               10 WS-SECTOR-CANT  PIC 9(04) VALUE ZEROES.
+
+       01  WS-SUB-SECTOR       PIC 9(03).
+       01  WS-ENCONTRADO-SECTOR PIC X VALUE "N".
+       01  WS-PROMEDIO-SECTOR  PIC 9(06) VALUE ZEROES.
+
+       01 PRESENTACION-SECTOR.
+           05 CT-TEXTO-SECTOR-SUB PIC X(09) VALUE "SECTOR : ".
+           05 WS-TEMP-SECTOR-COD  PIC X(05).
+           05 CT-TEXTO-SUBTOTAL   PIC X(17)
+           VALUE "  HORAS TOTALES :".
+           05 WS-TEMP-SECTOR-HORAS PIC ZZZZZ9.
+           05 CT-TEXTO-PROM-SECTOR PIC X(12)
+           VALUE "  PROMEDIO :".
+           05 WS-TEMP-SECTOR-PROM PIC ZZZZZ9.
+
+       01 PRESENTACION-RECHAZO.
+           05 RR-REGISTRO PIC X(22).
+           05 FILLER      PIC X(10) VALUE "  MOTIVO: ".
+           05 RR-MOTIVO   PIC X(40).
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  LK-REGISTROS-PROCESADOS PIC 9(04).
+
+       PROCEDURE DIVISION USING LK-REGISTROS-PROCESADOS.
 
            EMPIEZA-PROGRAMA.
+           PERFORM OBTENER-RUTA-EMPLEADOS.
            PERFORM APERTURA-ARCHIVO.
+           PERFORM ABRIR-REPORTE.
            PERFORM LEE-SIGUIENTE-REGISTRO.
            PERFORM MUESTRA-REGISTROS UNTIL WS-FIN-DEL-ARCHIVO = "0".
            PERFORM CIERRE-ARCHIVO.
+           PERFORM CERRAR-REPORTE.
            PERFORM CALCULAR-PROMEDIO.
-           PERFORM PRESENTACION.
+           PERFORM MOSTRAR-PROMEDIO-GENERAL.
+           PERFORM MUESTRA-SECTORES.
+           MOVE CN-CANTIDAD-DE-EMPLEADOS TO LK-REGISTROS-PROCESADOS.
            PROGRAM-DONE.
-           STOP RUN.
+           GOBACK.
+
+           OBTENER-RUTA-EMPLEADOS.
+           ACCEPT WS-EMPLEADOS-PATH FROM ENVIRONMENT
+               "EMPLEADOS-ARCHIVO-PATH"
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT.
 
            APERTURA-ARCHIVO.
            OPEN INPUT EMPLEADOS-ARCHIVO.
+           IF NOT EMPLEADOS-ABIERTO-OK
+               DISPLAY "*** ERROR: NO SE PUDO ABRIR EMPLEADOS.DAT - "
+                   "STATUS " WS-EMPLEADOS-STATUS " ***"
+           END-IF.
+           OPEN EXTEND RECHAZADOS-ARCHIVO.
 
            CIERRE-ARCHIVO.
            CLOSE EMPLEADOS-ARCHIVO.
+           CLOSE RECHAZADOS-ARCHIVO.
+
+           ABRIR-REPORTE.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           STRING "listado-" DELIMITED BY SIZE
+               WS-FECHA-SISTEMA DELIMITED BY SIZE
+               ".rpt" DELIMITED BY SIZE
+               INTO WS-REPORTE-PATH.
+           OPEN OUTPUT REPORTE-ARCHIVO.
+           PERFORM ESCRIBIR-ENCABEZADO.
+
+           CERRAR-REPORTE.
+           CLOSE REPORTE-ARCHIVO.
+
+           ESCRIBIR-ENCABEZADO.
+           ADD 1 TO WS-NUM-PAGINA.
+           MOVE WS-NUM-PAGINA TO WS-ENC-PAGINA.
+           MOVE WS-FECHA-SISTEMA TO WS-ENC-FECHA.
+           WRITE REPORTE-LINEA FROM LINEA-ENCABEZADO-1.
+           WRITE REPORTE-LINEA FROM LINEA-ENCABEZADO-2.
+           MOVE ZEROES TO WS-LINEAS-PAGINA.
+
+           ESCRIBIR-DETALLE.
+           IF WS-LINEAS-PAGINA >= WS-MAX-LINEAS-PAGINA
+               PERFORM ESCRIBIR-ENCABEZADO
+           END-IF.
+           WRITE REPORTE-LINEA FROM PRESENTACION.
+           ADD 1 TO WS-LINEAS-PAGINA.
 
            MUESTRA-REGISTROS.
-           PERFORM MUESTRA-CAMPOS.
+           IF WS-EMPLEADOS-LEGAJO = SPACES
+               OR WS-EMPLEADOS-HORAS-TRABAJADAS IS NOT NUMERIC
+               OR WS-EMPLEADOS-HORAS-EXTRA IS NOT NUMERIC
+               PERFORM RECHAZAR-REGISTRO
+           ELSE
+               PERFORM MUESTRA-CAMPOS
+               PERFORM ACUMULA-SECTOR
+           END-IF.
            PERFORM LEE-SIGUIENTE-REGISTRO.
 
+           RECHAZAR-REGISTRO.
+           MOVE EMPLEADO-REGISTRO TO RR-REGISTRO.
+           MOVE "LEGAJO EN BLANCO U HORAS NO NUMERICAS" TO RR-MOTIVO.
+           WRITE RECHAZO-LINEA FROM PRESENTACION-RECHAZO.
+
            MUESTRA-CAMPOS.
            IF WS-MAXIMO-REGISTROS = 10
            PERFORM PULSAR-ENTER.
@@ -68,14 +198,73 @@
            MOVE WS-EMPLEADOS-SECTOR TO WS-TEMPORAL-SECTOR.
            MOVE WS-EMPLEADOS-HORAS-TRABAJADAS
            TO WS-TEMPORAL-HORAS-TRABAJADAS.
+           MOVE WS-EMPLEADOS-HORAS-EXTRA TO WS-TEMPORAL-HORAS-EXTRA.
            DISPLAY PRESENTACION.
+           PERFORM ESCRIBIR-DETALLE.
            ADD 1 TO WS-MAXIMO-REGISTROS.
+           ADD WS-EMPLEADOS-HORAS-TRABAJADAS TO AC-HORAS-TRABAJADAS.
+           ADD 1 TO CN-CANTIDAD-DE-EMPLEADOS.
 
            LEE-SIGUIENTE-REGISTRO.
-           READ EMPLEADOS-ARCHIVO NEXT RECORD
-           AT END MOVE "0" TO WS-FIN-DEL-ARCHIVO.
+           IF EMPLEADOS-ABIERTO-OK
+               READ EMPLEADOS-ARCHIVO NEXT RECORD
+                   AT END MOVE "0" TO WS-FIN-DEL-ARCHIVO
+               END-READ
+           ELSE
+               MOVE "0" TO WS-FIN-DEL-ARCHIVO
+           END-IF.
+
+           CALCULAR-PROMEDIO.
+           IF CN-CANTIDAD-DE-EMPLEADOS > 0
+               DIVIDE AC-HORAS-TRABAJADAS BY CN-CANTIDAD-DE-EMPLEADOS
+                   GIVING WS-PROMEDIO-GENERAL
+           END-IF.
+
+           MOSTRAR-PROMEDIO-GENERAL.
+           MOVE WS-PROMEDIO-GENERAL TO WS-TEMPORAL-PROM-GENERAL.
+           DISPLAY PRESENTACION-PROMEDIO.
+
+           PULSAR-ENTER.
+           DISPLAY "PRESIONE ENTER PARA CONTINUAR...".
+           ACCEPT WS-GUARDA-ENTER.
+           MOVE ZEROES TO WS-MAXIMO-REGISTROS.
+
+           ACUMULA-SECTOR.
+           MOVE "N" TO WS-ENCONTRADO-SECTOR.
+           PERFORM BUSCA-SECTOR
+               VARYING WS-SUB-SECTOR FROM 1 BY 1
+               UNTIL WS-SUB-SECTOR > CN-SECTORES
+               OR WS-ENCONTRADO-SECTOR = "S".
+           IF WS-ENCONTRADO-SECTOR = "N"
+               ADD 1 TO CN-SECTORES
+               MOVE WS-EMPLEADOS-SECTOR TO WS-SECTOR-COD(CN-SECTORES)
+               ADD WS-EMPLEADOS-HORAS-TRABAJADAS
+                   TO WS-SECTOR-HORAS(CN-SECTORES)
+               ADD 1 TO WS-SECTOR-CANT(CN-SECTORES)
+           END-IF.
+
+           BUSCA-SECTOR.
+           IF WS-SECTOR-COD(WS-SUB-SECTOR) = WS-EMPLEADOS-SECTOR
+               ADD WS-EMPLEADOS-HORAS-TRABAJADAS
+                   TO WS-SECTOR-HORAS(WS-SUB-SECTOR)
+               ADD 1 TO WS-SECTOR-CANT(WS-SUB-SECTOR)
+               MOVE "S" TO WS-ENCONTRADO-SECTOR
+           END-IF.
 
+           MUESTRA-SECTORES.
+           DISPLAY "***** SUBTOTALES POR SECTOR *****".
+           PERFORM MUESTRA-UN-SECTOR
+               VARYING WS-SUB-SECTOR FROM 1 BY 1
+               UNTIL WS-SUB-SECTOR > CN-SECTORES.
 
+           MUESTRA-UN-SECTOR.
+           MOVE WS-SECTOR-COD(WS-SUB-SECTOR) TO WS-TEMP-SECTOR-COD.
+           MOVE WS-SECTOR-HORAS(WS-SUB-SECTOR) TO WS-TEMP-SECTOR-HORAS.
+           DIVIDE WS-SECTOR-HORAS(WS-SUB-SECTOR)
+               BY WS-SECTOR-CANT(WS-SUB-SECTOR)
+               GIVING WS-PROMEDIO-SECTOR.
+           MOVE WS-PROMEDIO-SECTOR TO WS-TEMP-SECTOR-PROM.
+           DISPLAY PRESENTACION-SECTOR.
 
 
        END PROGRAM MOSTRAR-LISTA.
