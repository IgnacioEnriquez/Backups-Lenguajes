@@ -11,51 +11,209 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT OPTIONAL VENTAS-ARCHIVO
-           ASSIGN TO "D:/Backup-Cobol/Programa-Ventas/ventas.dat"
+           ASSIGN TO WS-VENTAS-PATH
            ORGANIZATION IS LINE SEQUENTIAL .
 
+           SELECT OPTIONAL CHECKPOINT-ARCHIVO
+           ASSIGN TO WS-CHECKPOINT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT RECHAZADOS-ARCHIVO
+           ASSIGN TO "ventas-rechazados.log"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD VENTAS-ARCHIVO.
        01 ARCHIVO-REGISTRO.
-           05 WS-ARCHIVO-CANT-VENTAS    PIC 9(04)V99.
-           05 FILLER            PIC X(20).
+           05 WS-ARCHIVO-CANT-VENTAS      PIC 9(04)V99.
+           05 WS-ARCHIVO-FECHA-VENTA      PIC 9(08).
+           05 WS-ARCHIVO-COD-PROD-TIENDA  PIC X(08).
+           05 FILLER                     PIC X(04).
+
+       FD CHECKPOINT-ARCHIVO.
+       01 CHECKPOINT-REGISTRO.
+           05 CK-ARCHIVO-PROCESADO     PIC X(60).
+           05 CK-REGISTROS-PROCESADOS  PIC 9(04).
+           05 CK-RECHAZADOS-PROCESADOS PIC 9(04).
+
+       FD RECHAZADOS-ARCHIVO.
+       01 RECHAZO-LINEA                PIC X(80).
 
        WORKING-STORAGE SECTION.
+       01  WS-MAX-REGISTROS     PIC 9(04) VALUE 2000.
+
+       01  WS-VENTAS-PATH       PIC X(60) VALUE
+           "D:/Backup-Cobol/Programa-Ventas/ventas.dat".
+
+       01  WS-CHECKPOINT-PATH      PIC X(60) VALUE "ventas.ckpt".
+       01  WS-CHECKPOINT-STATUS    PIC X(02) VALUE "00".
+           88 CHECKPOINT-ABIERTO-OK VALUES "00" "05".
+       01  WS-CORRIDA-COMPLETA     PIC X VALUE "N".
+       01  WS-INTERVALO-CHECKPOINT PIC 9(04) VALUE 25.
+       01  WS-REGISTROS-A-SALTAR   PIC 9(04) VALUE ZEROES.
+       01  WS-RECHAZADOS-A-SALTAR  PIC 9(04) VALUE ZEROES.
+       01  WS-TOTAL-PROCESADOS     PIC 9(04) VALUE ZEROES.
+       01  WS-SUB-SALTO            PIC 9(04) VALUE ZEROES.
+       01  WS-CHECKPOINT-COCIENTE  PIC 9(04) VALUE ZEROES.
+       01  WS-CHECKPOINT-RESIDUO   PIC 9(04) VALUE ZEROES.
+
+       01  WS-TRAILER-MARCA        PIC X(08) VALUE "TRAILER ".
+       01  WS-TRAILER-ENCONTRADO   PIC X VALUE "N".
+       01  WS-REGISTROS-ESPERADOS  PIC 9(08) VALUE ZEROES.
+       01  WS-RECHAZADOS-CONTADOR  PIC 9(04) VALUE ZEROES.
+       01  WS-TOTAL-VERIFICADO     PIC 9(08) VALUE ZEROES.
+
        01 TABLA-DATOS-A-ENVIAR.
-          05  CN-i               PIC 9(03) VALUE 0.
-          05 TABLA-REGISTROS OCCURS 100 TIMES DEPENDING ON CN-i.
-               10 WS-CANT-VENTAS  PIC 9(04)V99 VALUE ZEROES.
+          05  CN-i               PIC 9(04) VALUE 0.
+          05 TABLA-REGISTROS OCCURS 2000 TIMES DEPENDING ON CN-i.
+               10 WS-CANT-VENTAS        PIC 9(04)V99 VALUE ZEROES.
+               10 WS-FECHA-VENTA        PIC 9(08) VALUE ZEROES.
+               10 WS-COD-PROD-TIENDA    PIC X(08) VALUE SPACES.
 
        01  WS-FIN-DEL-ARCHIVO PIC X VALUE "1".
 
+       01 PRESENTACION-RECHAZO.
+           05 RR-REGISTRO PIC X(26).
+           05 FILLER      PIC X(10) VALUE "  MOTIVO: ".
+           05 RR-MOTIVO   PIC X(40).
+
        LINKAGE SECTION.
+       01  LK-REGISTROS-PROCESADOS PIC 9(04).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-REGISTROS-PROCESADOS.
            MAIN-PROCEDURE.
+           PERFORM OBTENER-RUTA-VENTAS.
+           PERFORM LEER-CHECKPOINT.
+           MOVE WS-RECHAZADOS-A-SALTAR TO WS-RECHAZADOS-CONTADOR.
            PERFORM ABRIR-ARCHIVO.
            PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM SALTAR-REGISTRO
+               VARYING WS-SUB-SALTO FROM 1 BY 1
+               UNTIL WS-SUB-SALTO > WS-REGISTROS-A-SALTAR
+               OR WS-FIN-DEL-ARCHIVO = "0".
            PERFORM GUARDAR-REGISTROS UNTIL WS-FIN-DEL-ARCHIVO = "0"
-           OR CN-i = 100.
+           OR CN-i = WS-MAX-REGISTROS.
            PERFORM CERRAR-ARCHIVO.
-           CALL "YOUR-PROGRAM".
-           STOP RUN.
+           IF CN-i = WS-MAX-REGISTROS AND WS-FIN-DEL-ARCHIVO NOT = "0"
+               DISPLAY "*** ADVERTENCIA: VENTAS.DAT TIENE MAS DE "
+               WS-MAX-REGISTROS " REGISTROS - LOS EXCEDENTES NO "
+               "SE INCLUYERON EN EL TOTAL ***"
+           END-IF.
+           ADD WS-REGISTROS-A-SALTAR TO CN-i GIVING WS-TOTAL-PROCESADOS.
+           IF WS-FIN-DEL-ARCHIVO = "0"
+               MOVE "S" TO WS-CORRIDA-COMPLETA
+           END-IF.
+           PERFORM ESCRIBIR-CHECKPOINT.
+           PERFORM VERIFICAR-CONTROL-TOTAL.
+           CALL "REPORTE-VENTAS" USING TABLA-DATOS-A-ENVIAR.
+           MOVE CN-i TO LK-REGISTROS-PROCESADOS.
+           GOBACK.
 
 
+           OBTENER-RUTA-VENTAS.
+           ACCEPT WS-VENTAS-PATH FROM ENVIRONMENT "VENTAS-ARCHIVO-PATH"
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT.
+
            ABRIR-ARCHIVO.
            OPEN INPUT VENTAS-ARCHIVO.
+           OPEN EXTEND RECHAZADOS-ARCHIVO.
 
            CERRAR-ARCHIVO.
            CLOSE VENTAS-ARCHIVO.
+           CLOSE RECHAZADOS-ARCHIVO.
 
            LEE-SIGUIENTE-REGISTRO.
            READ VENTAS-ARCHIVO NEXT RECORD
            AT END MOVE "0" TO WS-FIN-DEL-ARCHIVO.
 
+           SALTAR-REGISTRO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
            GUARDAR-REGISTROS.
+           IF WS-ARCHIVO-COD-PROD-TIENDA = WS-TRAILER-MARCA
+               MOVE WS-ARCHIVO-FECHA-VENTA TO WS-REGISTROS-ESPERADOS
+               MOVE "S" TO WS-TRAILER-ENCONTRADO
+               MOVE "0" TO WS-FIN-DEL-ARCHIVO
+           ELSE
+               IF WS-ARCHIVO-CANT-VENTAS IS NUMERIC
+                   AND WS-ARCHIVO-FECHA-VENTA IS NUMERIC
+                   PERFORM ALMACENAR-REGISTRO-VALIDO
+               ELSE
+                   PERFORM RECHAZAR-REGISTRO
+               END-IF
+               PERFORM LEE-SIGUIENTE-REGISTRO
+           END-IF.
+
+           ALMACENAR-REGISTRO-VALIDO.
            ADD 1 TO CN-i.
            ADD WS-ARCHIVO-CANT-VENTAS TO WS-CANT-VENTAS(CN-i)
-           GIVING WS-CANT-VENTAS(CN-i)
-           PERFORM LEE-SIGUIENTE-REGISTRO.
+           GIVING WS-CANT-VENTAS(CN-i).
+           MOVE WS-ARCHIVO-FECHA-VENTA TO WS-FECHA-VENTA(CN-i).
+           MOVE WS-ARCHIVO-COD-PROD-TIENDA TO WS-COD-PROD-TIENDA(CN-i).
+           DIVIDE CN-i BY WS-INTERVALO-CHECKPOINT
+               GIVING WS-CHECKPOINT-COCIENTE
+               REMAINDER WS-CHECKPOINT-RESIDUO.
+           IF WS-CHECKPOINT-RESIDUO = 0
+               ADD WS-REGISTROS-A-SALTAR TO CN-i
+                   GIVING WS-TOTAL-PROCESADOS
+               PERFORM ESCRIBIR-CHECKPOINT
+           END-IF.
+
+           RECHAZAR-REGISTRO.
+           ADD 1 TO WS-RECHAZADOS-CONTADOR.
+           MOVE ARCHIVO-REGISTRO TO RR-REGISTRO.
+           MOVE "CANTIDAD O FECHA DE VENTA NO NUMERICA" TO RR-MOTIVO.
+           WRITE RECHAZO-LINEA FROM PRESENTACION-RECHAZO.
+
+           VERIFICAR-CONTROL-TOTAL.
+           IF WS-TRAILER-ENCONTRADO = "S"
+               ADD WS-TOTAL-PROCESADOS WS-RECHAZADOS-CONTADOR
+                   GIVING WS-TOTAL-VERIFICADO
+               IF WS-TOTAL-VERIFICADO NOT = WS-REGISTROS-ESPERADOS
+                   DISPLAY "*** ADVERTENCIA: CONTROL DE VENTAS.DAT NO "
+                   "COINCIDE - ESPERADOS: " WS-REGISTROS-ESPERADOS
+                   " PROCESADOS: " WS-TOTAL-VERIFICADO " ***"
+               END-IF
+           END-IF.
+
+           LEER-CHECKPOINT.
+           MOVE ZEROES TO WS-REGISTROS-A-SALTAR.
+           MOVE ZEROES TO WS-RECHAZADOS-A-SALTAR.
+           OPEN INPUT CHECKPOINT-ARCHIVO.
+           IF CHECKPOINT-ABIERTO-OK
+               READ CHECKPOINT-ARCHIVO
+                   AT END
+                       MOVE ZEROES TO WS-REGISTROS-A-SALTAR
+                       MOVE ZEROES TO WS-RECHAZADOS-A-SALTAR
+                   NOT AT END
+                       IF CK-ARCHIVO-PROCESADO = WS-VENTAS-PATH
+                           MOVE CK-REGISTROS-PROCESADOS
+                               TO WS-REGISTROS-A-SALTAR
+                           MOVE CK-RECHAZADOS-PROCESADOS
+                               TO WS-RECHAZADOS-A-SALTAR
+                       ELSE
+                           MOVE ZEROES TO WS-REGISTROS-A-SALTAR
+                           MOVE ZEROES TO WS-RECHAZADOS-A-SALTAR
+                       END-IF
+               END-READ
+           END-IF.
+           CLOSE CHECKPOINT-ARCHIVO.
+
+           ESCRIBIR-CHECKPOINT.
+           MOVE WS-VENTAS-PATH TO CK-ARCHIVO-PROCESADO.
+           IF WS-CORRIDA-COMPLETA = "S"
+               MOVE ZEROES TO CK-REGISTROS-PROCESADOS
+               MOVE ZEROES TO CK-RECHAZADOS-PROCESADOS
+           ELSE
+               MOVE WS-TOTAL-PROCESADOS TO CK-REGISTROS-PROCESADOS
+               MOVE WS-RECHAZADOS-CONTADOR TO CK-RECHAZADOS-PROCESADOS
+           END-IF.
+           OPEN OUTPUT CHECKPOINT-ARCHIVO.
+           WRITE CHECKPOINT-REGISTRO.
+           CLOSE CHECKPOINT-ARCHIVO.
 
        END PROGRAM PROGRAMA-PRINCIPAL.
