@@ -0,0 +1,77 @@
+      ******************************************************************
+      * Author: Enriquez Ignacio
+      * Date: 9/8/2026
+      * Purpose: Imprime el resumen de ventas (total, cantidad de
+      *          registros y promedio) a partir de la tabla armada
+      *          por PROGRAMA-PRINCIPAL.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-VENTAS.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-TOTAL-VENTAS        PIC 9(08)V99 VALUE ZEROES.
+       01 WS-PROMEDIO-VENTAS     PIC 9(08)V99 VALUE ZEROES.
+       01 WS-SUBINDICE           PIC 9(04) VALUE ZEROES.
+
+       01 PRESENTACION-TITULO.
+           05 FILLER             PIC X(30)
+           VALUE "***** RESUMEN DE VENTAS *****".
+
+       01 PRESENTACION-CANTIDAD.
+           05 CT-TEXTO-CANTIDAD  PIC X(25)
+           VALUE "CANTIDAD DE REGISTROS   :".
+           05 WS-TEMP-CANTIDAD   PIC ZZZ9.
+
+       01 PRESENTACION-TOTAL.
+           05 CT-TEXTO-TOTAL     PIC X(25)
+           VALUE "TOTAL DE VENTAS         :".
+           05 WS-TEMP-TOTAL      PIC ZZZZZZZ9.99.
+
+       01 PRESENTACION-PROMEDIO.
+           05 CT-TEXTO-PROMEDIO  PIC X(25)
+           VALUE "PROMEDIO POR REGISTRO   :".
+           05 WS-TEMP-PROMEDIO   PIC ZZZZZZZ9.99.
+
+       LINKAGE SECTION.
+       01 TABLA-DATOS-A-ENVIAR.
+          05  CN-i               PIC 9(04).
+          05 TABLA-REGISTROS OCCURS 2000 TIMES DEPENDING ON CN-i.
+               10 WS-CANT-VENTAS        PIC 9(04)V99.
+               10 WS-FECHA-VENTA        PIC 9(08).
+               10 WS-COD-PROD-TIENDA    PIC X(08).
+
+       PROCEDURE DIVISION USING TABLA-DATOS-A-ENVIAR.
+           0000-MAINLINE.
+           PERFORM 1000-ACUMULAR-TOTAL.
+           PERFORM 2000-CALCULAR-PROMEDIO.
+           PERFORM 3000-IMPRIMIR-RESUMEN.
+           GOBACK.
+
+           1000-ACUMULAR-TOTAL.
+           PERFORM 1100-SUMAR-REGISTRO
+               VARYING WS-SUBINDICE FROM 1 BY 1
+               UNTIL WS-SUBINDICE > CN-i.
+
+           1100-SUMAR-REGISTRO.
+           ADD WS-CANT-VENTAS(WS-SUBINDICE) TO WS-TOTAL-VENTAS.
+
+           2000-CALCULAR-PROMEDIO.
+           IF CN-i > 0
+               DIVIDE WS-TOTAL-VENTAS BY CN-i
+               GIVING WS-PROMEDIO-VENTAS
+           END-IF.
+
+           3000-IMPRIMIR-RESUMEN.
+           DISPLAY PRESENTACION-TITULO.
+           MOVE CN-i TO WS-TEMP-CANTIDAD.
+           DISPLAY PRESENTACION-CANTIDAD.
+           MOVE WS-TOTAL-VENTAS TO WS-TEMP-TOTAL.
+           DISPLAY PRESENTACION-TOTAL.
+           MOVE WS-PROMEDIO-VENTAS TO WS-TEMP-PROMEDIO.
+           DISPLAY PRESENTACION-PROMEDIO.
+
+       END PROGRAM REPORTE-VENTAS.
