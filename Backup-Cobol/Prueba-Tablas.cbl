@@ -6,25 +6,63 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRUEBA-TABLAS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRABAJADORES-ARCHIVO
+           ASSIGN TO "trabajadores.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL CONTADOR-ARCHIVO
+           ASSIGN TO "contador-trab.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WKS-CONTADOR-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD TRABAJADORES-ARCHIVO.
+       01 TRABAJADOR-REGISTRO.
+           05 TR-ID-TRAB    PIC 9(05).
+           05 TR-NOMBRE-TRAB PIC X(50).
+           05 TR-APELL-PAT   PIC X(50).
+           05 TR-APELL-MAT   PIC X(50).
+           05 TR-SALARIO     PIC S9(05)V99.
+
+       FD CONTADOR-ARCHIVO.
+       01 CONTADOR-REGISTRO    PIC 9(05).
+
        WORKING-STORAGE SECTION.
-       01 WKS-DATOS-TRAB OCCURS 5 TIMES.
+       01 WKS-DATOS-TRAB OCCURS 50 TIMES.
            02 WKS-NOMBRE-TRAB PIC X(50).
            02 WKS-APELL-PAT   PIC X(50).
            02 WKS-APELL-MAT   PIC X(50).
            02 WKS-SALARIO     PIC S9(05)V99.
-           02 WKS-ID-TRAB     PIC 9(2).
+           02 WKS-ID-TRAB     PIC 9(05).
 
-       77 WKS-FIN             PIC 9 VALUE 1.
+       77 WKS-FIN             PIC 99 VALUE 1.
+       77 WKS-CANT-A-CAPTURAR PIC 99 VALUE ZEROES.
+       77 WKS-MAX-TRABAJADORES PIC 99 VALUE 50.
        77 WKS-SAL-FORMATO     PIC ZZZZ9.99.
+       77 WKS-ULTIMO-ID        PIC 9(05) VALUE ZEROES.
+       77 WKS-CONTADOR-STATUS  PIC X(02) VALUE "00".
+           88 CONTADOR-ABIERTO-OK VALUES "00" "05".
 
        PROCEDURE DIVISION.
            0000-PRINCIPAL.
             DISPLAY "NOMINA TRABAJADORES".
-            PERFORM 00001-CAPTURA-TRAB UNTIL WKS-FIN > 5.
+            PERFORM 00005-PREGUNTA-CANTIDAD
+                UNTIL WKS-CANT-A-CAPTURAR > 0
+                AND WKS-CANT-A-CAPTURAR NOT > WKS-MAX-TRABAJADORES.
+            PERFORM 00006-LEER-CONTADOR.
+            PERFORM 00003-ABRIR-TRABAJADORES.
+            PERFORM 00001-CAPTURA-TRAB
+                UNTIL WKS-FIN > WKS-CANT-A-CAPTURAR.
+            PERFORM 00004-CERRAR-TRABAJADORES.
+            PERFORM 00007-ESCRIBIR-CONTADOR.
             MOVE 1 TO WKS-FIN.
-            PERFORM 00002-CONSULTA-TRAB UNTIL WKS-FIN > 5.
+            PERFORM 00002-CONSULTA-TRAB
+                UNTIL WKS-FIN > WKS-CANT-A-CAPTURAR.
             STOP RUN.
 
 
@@ -35,11 +73,20 @@
            ACCEPT WKS-APELL-PAT(WKS-FIN).
            DISPLAY "APELLIDO MATERNO DEL EMPLEADO :".
            ACCEPT WKS-APELL-MAT(WKS-FIN).
-           DISPLAY "SALARIO DEL EMPLEADO :".
-           ACCEPT WKS-SALARIO(WKS-FIN).
+           MOVE ZEROES TO WKS-SALARIO(WKS-FIN).
+           PERFORM 00008-CAPTURA-SALARIO
+               UNTIL WKS-SALARIO(WKS-FIN) > ZEROES.
+
+           ADD 1 TO WKS-ULTIMO-ID.
+           MOVE WKS-ULTIMO-ID TO WKS-ID-TRAB(WKS-FIN).
+           ADD 1 TO WKS-FIN.
 
-           ADD 1 TO WKS-ID-TRAB(WKS-FIN),
-                    WKS-FIN.
+           MOVE WKS-ID-TRAB(WKS-FIN - 1) TO TR-ID-TRAB.
+           MOVE WKS-NOMBRE-TRAB(WKS-FIN - 1) TO TR-NOMBRE-TRAB.
+           MOVE WKS-APELL-PAT(WKS-FIN - 1) TO TR-APELL-PAT.
+           MOVE WKS-APELL-MAT(WKS-FIN - 1) TO TR-APELL-MAT.
+           MOVE WKS-SALARIO(WKS-FIN - 1) TO TR-SALARIO.
+           WRITE TRABAJADOR-REGISTRO.
 
            00002-CONSULTA-TRAB.
                DISPLAY "ID :" WKS-ID-TRAB(WKS-FIN).
@@ -50,5 +97,43 @@
                DISPLAY "SALARIO : " WKS-SAL-FORMATO.
                ADD 1 TO WKS-FIN.
 
+           00003-ABRIR-TRABAJADORES.
+           OPEN EXTEND TRABAJADORES-ARCHIVO.
+
+           00004-CERRAR-TRABAJADORES.
+           CLOSE TRABAJADORES-ARCHIVO.
+
+           00005-PREGUNTA-CANTIDAD.
+           DISPLAY "CUANTOS TRABAJADORES VA A INGRESAR (1-50) :".
+           ACCEPT WKS-CANT-A-CAPTURAR.
+           IF WKS-CANT-A-CAPTURAR = 0
+               OR WKS-CANT-A-CAPTURAR > WKS-MAX-TRABAJADORES
+               DISPLAY "CANTIDAD INVALIDA, DEBE SER ENTRE 1 Y 50"
+           END-IF.
+
+           00006-LEER-CONTADOR.
+           MOVE ZEROES TO WKS-ULTIMO-ID.
+           OPEN INPUT CONTADOR-ARCHIVO.
+           IF CONTADOR-ABIERTO-OK
+               READ CONTADOR-ARCHIVO
+                   AT END MOVE ZEROES TO WKS-ULTIMO-ID
+                   NOT AT END MOVE CONTADOR-REGISTRO TO WKS-ULTIMO-ID
+               END-READ
+           END-IF.
+           CLOSE CONTADOR-ARCHIVO.
+
+           00008-CAPTURA-SALARIO.
+           DISPLAY "SALARIO DEL EMPLEADO :".
+           ACCEPT WKS-SALARIO(WKS-FIN).
+           IF WKS-SALARIO(WKS-FIN) NOT > ZEROES
+               DISPLAY "SALARIO INVALIDO, DEBE SER MAYOR A CERO"
+           END-IF.
+
+           00007-ESCRIBIR-CONTADOR.
+           OPEN OUTPUT CONTADOR-ARCHIVO.
+           MOVE WKS-ULTIMO-ID TO CONTADOR-REGISTRO.
+           WRITE CONTADOR-REGISTRO.
+           CLOSE CONTADOR-ARCHIVO.
+
 
        END PROGRAM PRUEBA-TABLAS.
