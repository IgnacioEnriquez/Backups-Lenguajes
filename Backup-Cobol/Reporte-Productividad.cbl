@@ -0,0 +1,187 @@
+      ******************************************************************
+      * Author: Enriquez Ignacio
+      * Date: 9/8/2026
+      * Purpose: Cruza ventas.dat y empleados.dat para obtener las
+      *          ventas por hora trabajada de cada sector. El sector de
+      *          una venta se toma de los primeros 5 caracteres de
+      *          WS-ARCHIVO-COD-PROD-TIENDA, para que calce con
+      *          WS-EMPLEADOS-SECTOR.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRODUCTIVIDAD-SECTOR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL VENTAS-ARCHIVO
+           ASSIGN TO WS-VENTAS-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL EMPLEADOS-ARCHIVO
+           ASSIGN TO WS-EMPLEADOS-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS WS-EMPLEADOS-LEGAJO
+           FILE STATUS IS WS-EMPLEADOS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD VENTAS-ARCHIVO.
+       01 ARCHIVO-REGISTRO.
+           05 WS-ARCHIVO-CANT-VENTAS      PIC 9(04)V99.
+           05 WS-ARCHIVO-FECHA-VENTA      PIC 9(08).
+           05 WS-ARCHIVO-COD-PROD-TIENDA  PIC X(08).
+           05 FILLER                      PIC X(04).
+
+       FD EMPLEADOS-ARCHIVO.
+           COPY EMPLEADO.CPY.
+
+       WORKING-STORAGE SECTION.
+       01  WS-VENTAS-PATH     PIC X(60) VALUE
+           "D:/Backup-Cobol/Programa-Ventas/ventas.dat".
+       01  WS-EMPLEADOS-PATH  PIC X(60) VALUE
+           "D:/Backup-Cobol/empleados.dat".
+       01  WS-EMPLEADOS-STATUS PIC X(02) VALUE "00".
+           88 EMPLEADOS-ABIERTO-OK VALUES "00" "05".
+
+       01  WS-TRAILER-MARCA   PIC X(08) VALUE "TRAILER ".
+
+       01  WS-FIN-VENTAS      PIC X VALUE "1".
+       01  WS-FIN-EMPLEADOS   PIC X VALUE "1".
+
+       01  WS-SECTOR-VENTA    PIC X(05).
+
+       01 TABLA-SECTORES.
+           05 CN-SECTORES PIC 9(03) VALUE ZEROES.
+           05 SECTOR-REGISTRO OCCURS 50 TIMES.
+               10 WS-SECTOR-COD     PIC X(05).
+               10 WS-SECTOR-HORAS   PIC 9(08) VALUE ZEROES.
+               10 WS-SECTOR-VENTAS  PIC 9(08)V99 VALUE ZEROES.
+
+       01  WS-SUB-SECTOR        PIC 9(03).
+       01  WS-ENCONTRADO-SECTOR PIC X VALUE "N".
+       01  WS-PRODUCTIVIDAD     PIC 9(06)V99 VALUE ZEROES.
+
+       01 PRESENTACION-TITULO.
+           05 FILLER PIC X(40)
+           VALUE "***** VENTAS POR HORA TRABAJADA *****".
+
+       01 PRESENTACION-PRODUCTIVIDAD.
+           05 CT-TEXTO-SECTOR     PIC X(09) VALUE "SECTOR : ".
+           05 WS-TEMP-SECTOR-COD  PIC X(05).
+           05 CT-TEXTO-VENTAS     PIC X(15) VALUE "  VENTAS     : ".
+           05 WS-TEMP-VENTAS      PIC ZZZZZZ9.99.
+           05 CT-TEXTO-HORAS      PIC X(13) VALUE "  HORAS    : ".
+           05 WS-TEMP-HORAS       PIC ZZZZZ9.
+           05 CT-TEXTO-PROD       PIC X(17) VALUE "  VENTAS/HORA : ".
+           05 WS-TEMP-PROD        PIC ZZZZ9.99.
+
+       PROCEDURE DIVISION.
+           0000-MAINLINE.
+           PERFORM OBTENER-RUTA-VENTAS.
+           PERFORM OBTENER-RUTA-EMPLEADOS.
+           PERFORM 1000-PROCESAR-EMPLEADOS.
+           PERFORM 2000-PROCESAR-VENTAS.
+           PERFORM 3000-MOSTRAR-PRODUCTIVIDAD.
+           STOP RUN.
+
+           OBTENER-RUTA-VENTAS.
+           ACCEPT WS-VENTAS-PATH FROM ENVIRONMENT "VENTAS-ARCHIVO-PATH"
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT.
+
+           OBTENER-RUTA-EMPLEADOS.
+           ACCEPT WS-EMPLEADOS-PATH FROM ENVIRONMENT
+               "EMPLEADOS-ARCHIVO-PATH"
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT.
+
+           1000-PROCESAR-EMPLEADOS.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           IF NOT EMPLEADOS-ABIERTO-OK
+               DISPLAY "*** ERROR: NO SE PUDO ABRIR EMPLEADOS.DAT - "
+                   "STATUS " WS-EMPLEADOS-STATUS " ***"
+           END-IF.
+           PERFORM 1100-LEER-EMPLEADO.
+           PERFORM 1200-ACUMULAR-HORAS UNTIL WS-FIN-EMPLEADOS = "0".
+           CLOSE EMPLEADOS-ARCHIVO.
+
+           1100-LEER-EMPLEADO.
+           IF EMPLEADOS-ABIERTO-OK
+               READ EMPLEADOS-ARCHIVO NEXT RECORD
+                   AT END MOVE "0" TO WS-FIN-EMPLEADOS
+               END-READ
+           ELSE
+               MOVE "0" TO WS-FIN-EMPLEADOS
+           END-IF.
+
+           1200-ACUMULAR-HORAS.
+           IF WS-EMPLEADOS-LEGAJO NOT = SPACES
+               AND WS-EMPLEADOS-HORAS-TRABAJADAS IS NUMERIC
+               MOVE WS-EMPLEADOS-SECTOR TO WS-SECTOR-VENTA
+               PERFORM 1300-BUSCAR-O-CREAR-SECTOR
+               ADD WS-EMPLEADOS-HORAS-TRABAJADAS
+                   TO WS-SECTOR-HORAS(WS-SUB-SECTOR)
+           END-IF.
+           PERFORM 1100-LEER-EMPLEADO.
+
+           1300-BUSCAR-O-CREAR-SECTOR.
+           MOVE "N" TO WS-ENCONTRADO-SECTOR.
+           PERFORM 1310-BUSCAR-SECTOR
+               VARYING WS-SUB-SECTOR FROM 1 BY 1
+               UNTIL WS-SUB-SECTOR > CN-SECTORES
+               OR WS-ENCONTRADO-SECTOR = "S".
+           IF WS-ENCONTRADO-SECTOR = "N"
+               ADD 1 TO CN-SECTORES
+               MOVE CN-SECTORES TO WS-SUB-SECTOR
+               MOVE WS-SECTOR-VENTA TO WS-SECTOR-COD(WS-SUB-SECTOR)
+           END-IF.
+
+           1310-BUSCAR-SECTOR.
+           IF WS-SECTOR-COD(WS-SUB-SECTOR) = WS-SECTOR-VENTA
+               MOVE "S" TO WS-ENCONTRADO-SECTOR
+           END-IF.
+
+           2000-PROCESAR-VENTAS.
+           OPEN INPUT VENTAS-ARCHIVO.
+           PERFORM 2100-LEER-VENTA.
+           PERFORM 2200-ACUMULAR-VENTAS UNTIL WS-FIN-VENTAS = "0".
+           CLOSE VENTAS-ARCHIVO.
+
+           2100-LEER-VENTA.
+           READ VENTAS-ARCHIVO NEXT RECORD
+           AT END MOVE "0" TO WS-FIN-VENTAS.
+
+           2200-ACUMULAR-VENTAS.
+           IF WS-ARCHIVO-COD-PROD-TIENDA NOT = WS-TRAILER-MARCA
+               AND WS-ARCHIVO-CANT-VENTAS IS NUMERIC
+               MOVE WS-ARCHIVO-COD-PROD-TIENDA(1:5) TO WS-SECTOR-VENTA
+               PERFORM 1300-BUSCAR-O-CREAR-SECTOR
+               ADD WS-ARCHIVO-CANT-VENTAS
+                   TO WS-SECTOR-VENTAS(WS-SUB-SECTOR)
+           END-IF.
+           PERFORM 2100-LEER-VENTA.
+
+           3000-MOSTRAR-PRODUCTIVIDAD.
+           DISPLAY PRESENTACION-TITULO.
+           PERFORM 3100-MOSTRAR-UN-SECTOR
+               VARYING WS-SUB-SECTOR FROM 1 BY 1
+               UNTIL WS-SUB-SECTOR > CN-SECTORES.
+
+           3100-MOSTRAR-UN-SECTOR.
+           MOVE WS-SECTOR-COD(WS-SUB-SECTOR) TO WS-TEMP-SECTOR-COD.
+           MOVE WS-SECTOR-VENTAS(WS-SUB-SECTOR) TO WS-TEMP-VENTAS.
+           MOVE WS-SECTOR-HORAS(WS-SUB-SECTOR) TO WS-TEMP-HORAS.
+           MOVE ZEROES TO WS-PRODUCTIVIDAD.
+           IF WS-SECTOR-HORAS(WS-SUB-SECTOR) > 0
+               DIVIDE WS-SECTOR-VENTAS(WS-SUB-SECTOR)
+                   BY WS-SECTOR-HORAS(WS-SUB-SECTOR)
+                   GIVING WS-PRODUCTIVIDAD
+           END-IF.
+           MOVE WS-PRODUCTIVIDAD TO WS-TEMP-PROD.
+           DISPLAY PRESENTACION-PRODUCTIVIDAD.
+
+       END PROGRAM PRODUCTIVIDAD-SECTOR.
